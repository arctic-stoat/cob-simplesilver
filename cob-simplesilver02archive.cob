@@ -0,0 +1,209 @@
+      * MIT License
+      * Copyright (c) 2018 Christer Stig Åke Landstedt
+      *
+      * Permission is hereby granted, free of charge, to any person obtaining a copy
+      * of this software and associated documentation files (the "Software"), to deal
+      * in the Software without restriction, including without limitation the rights
+      * to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+      * copies of the Software, and to permit persons to whom the Software is
+      * furnished to do so, subject to the following conditions:
+      *
+      * The above copyright notice and this permission notice shall be included in all
+      * copies or substantial portions of the Software.
+      *
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE
+      * SOFTWARE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob-simplesilver02archive.
+       AUTHOR.  "Christer Stig Åke Landstedt".
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "cob-simplesilver01.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS KEY1DATE
+             ALTERNATE RECORD KEY IS KEY2ACCOUNT WITH DUPLICATES.
+           SELECT INFILE-ARCHIVE
+             ASSIGN TO DYNAMIC WS-ARCHIVEFILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-ARCHIVEFSTAT.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD INFILE
+           RECORD CONTAINS 110 CHARACTERS.
+           01 INFILEFD.
+             05 KEY1DATE PIC 9(14).
+             05 KEY2ACCOUNT PIC 9(15).
+             05 ACCOUNTNAME PIC X(22).
+             05 TRANSACTIONDESCRIPTION PIC X(40).
+             05 TRANSACTIONAMMOUNT PIC S9(7)9V99.
+
+         FD INFILE-ARCHIVE
+           DATA RECORD IS ARCHIVELINE.
+           01 ARCHIVELINE PIC X(110).
+
+         WORKING-STORAGE SECTION.
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+         01 WS-INFILEFD.
+             05 WS-KEY1DATE  PIC 9(14).
+             05 WS-KEY2ACCOUNT PIC 9(15).
+             05 WS-ACCOUNTNAME PIC X(22).
+             05 WS-TRANSACTIONDESCRIPTION PIC X(40).
+             05 WS-TRANSACTIONAMMOUNT PIC S9(7)9V99.
+
+         01 WS-CUTOFFDATE PIC 9(14) VALUE ZERO.
+         01 WS-ARCHIVEMONTH PIC 9(06) VALUE ZERO.
+         01 WS-ARCHIVEFILENAME PIC X(50) VALUE SPACES.
+         01 WS-ARCHIVEFSTAT PIC X(02) VALUE SPACES.
+         01 WS-RECORDSARCHIVED PIC 9(07) VALUE ZERO.
+
+         01 WS-NEXTACCOUNT PIC 9(15) VALUE ZERO.
+         01 WS-CURRENTACCOUNT PIC 9(15) VALUE ZERO.
+         01 WS-CURRENTACCOUNTNAME PIC X(22) VALUE SPACES.
+         01 WS-GROUPEOF PIC 9 VALUE ZERO.
+         01 WS-ARCHIVEDSUBTOTAL PIC S9(7)9V99 VALUE ZERO.
+         01 WS-ADJSEQ PIC 9(04) VALUE ZERO.
+         01 WS-ADJRETRY PIC 9(02) VALUE ZERO.
+         01 WS-ADJKEY1DATE PIC 9(14) VALUE ZERO.
+         01 WS-ADJOK PIC X(01) VALUE "Y".
+           88 WS-ADJ-POSTED VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000MAINLINE.
+         DISPLAY "Enter CUTOFF DATE (yyyymmddhhmmss):".
+         ACCEPT WS-CUTOFFDATE.
+
+         OPEN I-O INFILE.
+         MOVE ZERO TO WS-NEXTACCOUNT.
+         MOVE 0 TO WS-ENDOFFILE.
+         PERFORM UNTIL WS-ENDOFFILE = 1
+           MOVE WS-NEXTACCOUNT TO KEY2ACCOUNT
+           START INFILE KEY IS NOT LESS THAN KEY2ACCOUNT
+             INVALID KEY MOVE 1 TO WS-ENDOFFILE
+           END-START
+           IF WS-ENDOFFILE NOT = 1
+             READ INFILE NEXT RECORD INTO WS-INFILEFD
+               AT END MOVE 1 TO WS-ENDOFFILE
+               NOT AT END
+                 MOVE WS-KEY2ACCOUNT TO WS-CURRENTACCOUNT
+                 MOVE WS-ACCOUNTNAME TO WS-CURRENTACCOUNTNAME
+                 PERFORM 0000PROCESSACCOUNTGROUP
+                 COMPUTE WS-NEXTACCOUNT = WS-CURRENTACCOUNT + 1
+             END-READ
+           END-IF
+         END-PERFORM.
+         CLOSE INFILE.
+
+         DISPLAY "Records archived: " WS-RECORDSARCHIVED.
+         STOP RUN.
+
+       0000PROCESSACCOUNTGROUP.
+         MOVE ZERO TO WS-ARCHIVEDSUBTOTAL.
+         MOVE "Y" TO WS-ADJOK.
+
+         MOVE 0 TO WS-GROUPEOF.
+         MOVE WS-CURRENTACCOUNT TO KEY2ACCOUNT.
+         START INFILE KEY IS = KEY2ACCOUNT
+           INVALID KEY MOVE 1 TO WS-GROUPEOF
+         END-START.
+         PERFORM UNTIL WS-GROUPEOF = 1
+           READ INFILE NEXT RECORD INTO WS-INFILEFD
+             AT END MOVE 1 TO WS-GROUPEOF
+             NOT AT END
+               IF WS-KEY2ACCOUNT NOT = WS-CURRENTACCOUNT
+                 MOVE 1 TO WS-GROUPEOF
+               ELSE
+                 IF WS-KEY1DATE < WS-CUTOFFDATE
+                   PERFORM 0000ARCHIVERECORD
+                   ADD WS-TRANSACTIONAMMOUNT TO WS-ARCHIVEDSUBTOTAL
+                 END-IF
+               END-IF
+           END-READ
+         END-PERFORM.
+
+         IF WS-ARCHIVEDSUBTOTAL NOT = ZERO
+           PERFORM 0000POSTARCHIVEADJUSTMENT
+         END-IF.
+
+         IF WS-ADJ-POSTED
+           PERFORM 0000DELETEARCHIVEDRECORDS
+         ELSE
+           DISPLAY "!SKIPPING DELETE FOR ACCOUNT " WS-CURRENTACCOUNT
+                   " - ARCHIVE BALANCE COULD NOT BE POSTED!"
+         END-IF.
+
+       0000DELETEARCHIVEDRECORDS.
+         MOVE 0 TO WS-GROUPEOF.
+         MOVE WS-CURRENTACCOUNT TO KEY2ACCOUNT.
+         START INFILE KEY IS = KEY2ACCOUNT
+           INVALID KEY MOVE 1 TO WS-GROUPEOF
+         END-START.
+         PERFORM UNTIL WS-GROUPEOF = 1
+           READ INFILE NEXT RECORD INTO WS-INFILEFD
+             AT END MOVE 1 TO WS-GROUPEOF
+             NOT AT END
+               IF WS-KEY2ACCOUNT NOT = WS-CURRENTACCOUNT
+                 MOVE 1 TO WS-GROUPEOF
+               ELSE
+                 IF WS-KEY1DATE < WS-CUTOFFDATE
+                   DELETE INFILE
+                     INVALID KEY DISPLAY "!ERROR DELETING RECORD!"
+                   END-DELETE
+                   ADD 1 TO WS-RECORDSARCHIVED
+                 END-IF
+               END-IF
+           END-READ
+         END-PERFORM.
+
+       0000POSTARCHIVEADJUSTMENT.
+         ADD 1 TO WS-ADJSEQ.
+         MOVE 0 TO WS-ADJRETRY.
+         MOVE "N" TO WS-ADJOK.
+         PERFORM UNTIL WS-ADJ-POSTED OR WS-ADJRETRY > 30
+           COMPUTE WS-ADJKEY1DATE =
+                   WS-CUTOFFDATE + WS-ADJSEQ + WS-ADJRETRY
+           MOVE WS-ADJKEY1DATE TO KEY1DATE
+           MOVE WS-CURRENTACCOUNT TO KEY2ACCOUNT
+           MOVE WS-CURRENTACCOUNTNAME TO ACCOUNTNAME
+           MOVE "ARCHIVED BALANCE" TO TRANSACTIONDESCRIPTION
+           MOVE WS-ARCHIVEDSUBTOTAL TO TRANSACTIONAMMOUNT
+           WRITE INFILEFD
+             INVALID KEY ADD 1 TO WS-ADJRETRY
+             NOT INVALID KEY MOVE "Y" TO WS-ADJOK
+           END-WRITE
+         END-PERFORM.
+         IF NOT WS-ADJ-POSTED
+           DISPLAY "!ERROR POSTING ARCHIVE BALANCE FOR ACCOUNT "
+                   WS-CURRENTACCOUNT "!"
+         END-IF.
+
+       0000ARCHIVERECORD.
+         MOVE WS-KEY1DATE(1:6) TO WS-ARCHIVEMONTH.
+         STRING
+           "cob-simplesilver01archive." DELIMITED BY SIZE
+           WS-KEY2ACCOUNT DELIMITED BY SIZE
+           "." DELIMITED BY SIZE
+           WS-ARCHIVEMONTH DELIMITED BY SIZE
+           INTO WS-ARCHIVEFILENAME
+         END-STRING.
+
+         OPEN EXTEND INFILE-ARCHIVE.
+         IF WS-ARCHIVEFSTAT = "35"
+           OPEN OUTPUT INFILE-ARCHIVE
+         END-IF.
+
+         MOVE WS-INFILEFD TO ARCHIVELINE.
+         WRITE ARCHIVELINE.
+         CLOSE INFILE-ARCHIVE.
