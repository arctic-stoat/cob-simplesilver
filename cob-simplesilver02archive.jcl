@@ -0,0 +1,17 @@
+//SSARCH   JOB (ACCTNO),'SIMPLESILVER ARCHIVE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* Month-end archive of INFILE transactions older than a cutoff
+//* date.  Archived records are written to monthly per-account
+//* archive files and removed from the live data set.
+//*
+//* Load module SSARCH01 is the bound/renamed output of
+//* cob-simplesilver02archive.cob - load-library member names
+//* are limited to 8 characters.
+//ARCHIVE  EXEC PGM=SSARCH01
+//STEPLIB  DD DISP=SHR,DSN=SIMPSLVR.LOADLIB
+//CEEDUMP  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+20260101000000
+/*
