@@ -39,7 +39,26 @@
            SELECT INFILE-APPINFO ASSIGN TO "cob-simplesilver01info.txt"
              ORGANIZATION IS LINE SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL.
-       
+           SELECT INFILE-STATEMENT
+             ASSIGN TO "cob-simplesilver01statement.csv"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+           SELECT INFILE-AUDIT
+             ASSIGN TO "cob-simplesilver01audit.csv"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-AUDITFSTAT.
+           SELECT INFILE-BACKUP
+             ASSIGN TO DYNAMIC WS-BACKUPFILENAME1
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-BACKUPFSTAT1.
+           SELECT INFILETOTAL-BACKUP
+             ASSIGN TO DYNAMIC WS-BACKUPFILENAME2
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-BACKUPFSTAT2.
+
        DATA DIVISION.
          FILE SECTION.
          FD INFILE
@@ -65,6 +84,22 @@
            01 APPINFOFILE.
              05 APPINFOFILEDATA PIC X(55).
 
+         FD INFILE-STATEMENT
+           DATA RECORD IS STATEMENTLINE.
+           01 STATEMENTLINE PIC X(132).
+
+         FD INFILE-AUDIT
+           DATA RECORD IS AUDITLINE.
+           01 AUDITLINE PIC X(132).
+
+         FD INFILE-BACKUP
+           DATA RECORD IS BACKUPLINE.
+           01 BACKUPLINE PIC X(110).
+
+         FD INFILETOTAL-BACKUP
+           DATA RECORD IS BACKUPTOTALLINE.
+           01 BACKUPTOTALLINE PIC X(100).
+
          WORKING-STORAGE SECTION.
          01 WS-ENDOFFILE PIC 9 VALUE ZERO.
          01 WS-APPINFOFILE.
@@ -85,6 +120,66 @@
 
          01 WS-ADDTRANSACTION PIC S9(7)V99.
 
+         01 WS-SELECTEDACCOUNT PIC 9(15) VALUE ZERO.
+         01 WS-INPUTACCOUNT PIC 9(15) VALUE ZERO.
+         01 WS-CURRENCYACCOUNT PIC 9(15) VALUE ZERO.
+         01 WS-ACCOUNTFOUND PIC X(01) VALUE "N".
+           88 WS-ACCOUNT-EXISTS VALUE "Y".
+         01 WS-NEWACCOUNTANSWER PIC X(01) VALUE "N".
+         01 WS-TOTALFOUND PIC X(01) VALUE "N".
+           88 WS-TOTAL-EXISTS VALUE "Y".
+
+         01 WS-OLDAMOUNT PIC S9(7)9V99 VALUE ZERO.
+         01 WS-OLDDESCRIPTION PIC X(40) VALUE SPACES.
+
+         01 WS-AMOUNTEDIT PIC -9(8).99 VALUE ZERO.
+         01 WS-CSVDESCRIPTION PIC X(40) VALUE SPACES.
+         01 WS-CSVACCOUNTNAME PIC X(22) VALUE SPACES.
+
+         01 WS-FILTERFROMDATE PIC 9(14) VALUE ZERO.
+         01 WS-FILTERTODATE PIC 9(14) VALUE 99999999999999.
+         01 WS-FILTERDESC PIC X(40) VALUE SPACES.
+         01 WS-DATEFILTERANSWER PIC X(01) VALUE "N".
+         01 WS-DESCFILTERANSWER PIC X(01) VALUE "N".
+         01 WS-MATCHFOUND PIC X(01) VALUE "N".
+           88 WS-DESC-MATCHED VALUE "Y".
+         01 WS-SEARCHLEN PIC 9(02) VALUE ZERO.
+         01 WS-SUBIDX PIC 9(02) VALUE ZERO.
+
+         01 WS-AMOUNTTEXT PIC X(12) VALUE SPACES.
+         01 WS-AMOUNTPARSED PIC S9(7)9V99 VALUE ZERO.
+         01 WS-AMOUNTVALIDFLAG PIC X(01) VALUE "N".
+           88 WS-AMOUNT-VALID VALUE "Y".
+         01 WS-DESCVALIDFLAG PIC X(01) VALUE "N".
+           88 WS-DESC-VALID VALUE "Y".
+         01 WS-BADCHARFOUND PIC X(01) VALUE "N".
+         01 WS-DIGITCOUNT PIC 9(02) VALUE ZERO.
+         01 WS-DECIMALCOUNT PIC 9(02) VALUE ZERO.
+         01 WS-SCANIDX PIC 9(02) VALUE ZERO.
+         01 WS-SCANCHAR PIC X(01) VALUE SPACE.
+
+         01 WS-AUDITFSTAT PIC X(02) VALUE SPACES.
+         01 WS-AUDITACTION PIC X(06) VALUE SPACES.
+         01 WS-AUDITTIMESTAMP PIC 9(14) VALUE ZERO.
+         01 WS-AUDITAMOUNTEDIT PIC -9(8).99 VALUE ZERO.
+
+         01 WS-BACKUPTIMESTAMP PIC 9(14) VALUE ZERO.
+         01 WS-BACKUPFILENAME1 PIC X(45) VALUE SPACES.
+         01 WS-BACKUPFILENAME2 PIC X(45) VALUE SPACES.
+         01 WS-BACKUPFSTAT1 PIC X(02) VALUE SPACES.
+         01 WS-BACKUPFSTAT2 PIC X(02) VALUE SPACES.
+         01 WS-BACKUPOK PIC X(01) VALUE "Y".
+           88 WS-BACKUP-SUCCESSFUL VALUE "Y".
+
+         01 WS-RECONCILETOTAL PIC S9(9)9V99 VALUE ZERO.
+         01 WS-RECONCILEDISPLAY PIC -9(10).99 VALUE ZERO.
+         01 WS-STOREDTOTALDISPLAY PIC -9(10).99 VALUE ZERO.
+
+         01 WS-INTERESTRATE PIC S9(3)V99 VALUE ZERO.
+         01 WS-INTERESTPERIOD PIC S9(3)V99 VALUE ZERO.
+         01 WS-INTERESTAMOUNT PIC S9(7)9V99 VALUE ZERO.
+         01 WS-INTERESTDISPLAY PIC -9(8).99 VALUE ZERO.
+
          01 DATEANDTIME.
            05 CURRENTDATE.
              10 YYYY PIC 9999.
@@ -154,39 +249,101 @@
          ACCEPT CURRENTDATE FROM DATE yyyymmdd.
          MOVE 0 TO USER-SELECTION.
 
+         DISPLAY " ".
+         IF WS-SELECTEDACCOUNT = ZERO
+           DISPLAY "Select Account (Account Number):"
+         ELSE
+           DISPLAY "Select Account (Enter 0 to keep Account "
+                   WS-SELECTEDACCOUNT"):"
+         END-IF.
+         MOVE ZERO TO WS-INPUTACCOUNT.
+         ACCEPT WS-INPUTACCOUNT.
+         IF WS-INPUTACCOUNT NOT = ZERO
+           MOVE WS-INPUTACCOUNT TO WS-SELECTEDACCOUNT
+         END-IF.
+
+         IF WS-SELECTEDACCOUNT = ZERO
+           DISPLAY "!ERROR NO ACCOUNT SELECTED!"
+           GO TO 0000SELECTIONSTART
+         END-IF.
+
+         MOVE "N" TO WS-ACCOUNTFOUND.
          OPEN INPUT INFILE.
-         PERFORM UNTIL WS-ENDOFFILE = 1
-           READ INFILE INTO WS-INFILEFD
-             AT END MOVE 1 TO WS-ENDOFFILE
-           END-READ    
-         END-PERFORM.
+         MOVE WS-SELECTEDACCOUNT TO KEY2ACCOUNT.
+         START INFILE KEY IS = KEY2ACCOUNT
+           INVALID KEY
+             DISPLAY "!ERROR ACCOUNT DOSE NOT EXIST!"
+           NOT INVALID KEY
+             READ INFILE NEXT RECORD INTO WS-INFILEFD
+               AT END CONTINUE
+               NOT AT END MOVE "Y" TO WS-ACCOUNTFOUND
+             END-READ
+         END-START.
          CLOSE INFILE.
-         MOVE 0 TO WS-ENDOFFILE.
 
+         IF NOT WS-ACCOUNT-EXISTS
+           DISPLAY "Account not found."
+           DISPLAY "Create NEW ACCOUNT? (Y/N):"
+           ACCEPT WS-NEWACCOUNTANSWER
+           IF WS-NEWACCOUNTANSWER = "Y" OR WS-NEWACCOUNTANSWER = "y"
+             PERFORM 0000CREATENEWACCOUNT
+           ELSE
+             GO TO 0000SELECTIONSTART
+           END-IF
+         END-IF.
+
+         MOVE "N" TO WS-TOTALFOUND.
          OPEN INPUT INFILETOTAL.
-         PERFORM UNTIL WS-ENDOFFILE = 1
-           READ INFILETOTAL INTO WS-INFILETOTALFD
-             KEY IS KEY1TOTAL
-             AT END MOVE 1 TO WS-ENDOFFILE
-
-           END-READ    
-         END-PERFORM.
+         MOVE WS-SELECTEDACCOUNT TO KEY1TOTAL.
+         READ INFILETOTAL INTO WS-INFILETOTALFD
+           KEY IS KEY1TOTAL
+           INVALID KEY
+             DISPLAY "!ERROR NO TOTAL RECORD FOR ACCOUNT!"
+           NOT INVALID KEY MOVE "Y" TO WS-TOTALFOUND
+         END-READ.
          CLOSE INFILETOTAL.
-         MOVE 0 TO WS-ENDOFFILE.
-         
+
+         IF NOT WS-TOTAL-EXISTS
+           GO TO 0000SELECTIONSTART
+         END-IF.
+
+         MOVE ZERO TO WS-FILTERFROMDATE.
+         MOVE 99999999999999 TO WS-FILTERTODATE.
+         MOVE SPACES TO WS-FILTERDESC.
+
+         DISPLAY " ".
+         DISPLAY "Filter by Date Range? (Y/N):".
+         ACCEPT WS-DATEFILTERANSWER.
+         IF WS-DATEFILTERANSWER = "Y" OR WS-DATEFILTERANSWER = "y"
+           DISPLAY "Enter FROM Date/Time (YYYYMMDDHHMMSS, 0=no lower):"
+           ACCEPT WS-FILTERFROMDATE
+           DISPLAY "Enter TO Date/Time (YYYYMMDDHHMMSS, 0=no upper):"
+           ACCEPT WS-FILTERTODATE
+           IF WS-FILTERTODATE = ZERO
+             MOVE 99999999999999 TO WS-FILTERTODATE
+           END-IF
+         END-IF.
+
+         DISPLAY "Filter by Description Text? (Y/N):".
+         ACCEPT WS-DESCFILTERANSWER.
+         IF WS-DESCFILTERANSWER = "Y" OR WS-DESCFILTERANSWER = "y"
+           DISPLAY "Enter Description Search Text:"
+           ACCEPT WS-FILTERDESC
+         END-IF.
+
          DISPLAY " ".
          DISPLAY "-----------------------------------------------------"
                  "-----------------------------------------------------"
                  "-----------".
          DISPLAY "Account History "YYYY"-"MM"-"DD" "
-                 "Account: "KEY2ACCOUNT" "
-                 "Name: "ACCOUNTNAME" "
+                 "Account: "WS-KEY2ACCOUNT" "
+                 "Name: "WS-ACCOUNTNAME" "
                  "Account Total: "WS-KEY1TOTALTOTAL" "
                   WS-KEY1TOTALCURRENCY.
          DISPLAY "-----------------------------------------------------"
                  "-----------------------------------------------------"
                  "-----------".
-         DISPLAY 
+         DISPLAY
            LS-KEY1DATE" | "
            LS-KEY2ACCOUNT" | "
            LS-ACCOUNTNAME" | "
@@ -199,21 +356,28 @@
                  "-----------".
 
          OPEN INPUT INFILE.
+         MOVE WS-SELECTEDACCOUNT TO KEY2ACCOUNT.
+         START INFILE KEY IS = KEY2ACCOUNT
+           INVALID KEY MOVE 1 TO WS-ENDOFFILE
+         END-START.
          PERFORM UNTIL WS-ENDOFFILE = 1
-           READ INFILE INTO WS-INFILEFD
-             KEY IS KEY1DATE
+           READ INFILE NEXT RECORD INTO WS-INFILEFD
              AT END MOVE 1 TO WS-ENDOFFILE
              NOT AT END
-
-               DISPLAY 
-                 WS-KEY1DATE " | "
-                 WS-KEY2ACCOUNT " | "
-                 WS-ACCOUNTNAME " | "
-                 WS-TRANSACTIONDESCRIPTION " | "
-                 WS-TRANSACTIONAMMOUNT " | "
-
-
-           END-READ    
+               IF WS-KEY2ACCOUNT NOT = WS-SELECTEDACCOUNT
+                 MOVE 1 TO WS-ENDOFFILE
+               ELSE
+                 PERFORM 0000CHECKFILTERMATCH
+                 IF WS-DESC-MATCHED
+                 DISPLAY
+                   WS-KEY1DATE " | "
+                   WS-KEY2ACCOUNT " | "
+                   WS-ACCOUNTNAME " | "
+                   WS-TRANSACTIONDESCRIPTION " | "
+                   WS-TRANSACTIONAMMOUNT " | "
+                 END-IF
+               END-IF
+           END-READ
          END-PERFORM.
          CLOSE INFILE.
          MOVE 0 TO WS-ENDOFFILE.
@@ -230,8 +394,11 @@
            DISPLAY "    1 : Add Transaction"
            DISPLAY "    2 : Edit Transaction"
            DISPLAY "    3 : Delete Transaction"
-           DISPLAY "    4 : Go To Main Menu"
-           DISPLAY "    5 : Exit Application"
+           DISPLAY "    4 : Export Statement"
+           DISPLAY "    5 : Reconcile Balance"
+           DISPLAY "    6 : Post Interest"
+           DISPLAY "    7 : Go To Main Menu"
+           DISPLAY "    8 : Exit Application"
            DISPLAY "Select number and press Enter: "
            ACCEPT USER-SELECTION
 
@@ -239,8 +406,11 @@
              WHEN 1 PERFORM 0000SELECTIONADD
              WHEN 2 PERFORM 0000SELECTIONEDIT
              WHEN 3 PERFORM 0000SELECTIONDELETE
-             WHEN 4 PERFORM 0000SELECTIONSTART
-             WHEN 5 GO TO 0000SELECTIONQUIT
+             WHEN 4 PERFORM 0000SELECTIONEXPORT
+             WHEN 5 PERFORM 0000SELECTIONRECONCILE
+             WHEN 6 PERFORM 0000SELECTIONINTEREST
+             WHEN 7 PERFORM 0000SELECTIONSTART
+             WHEN 8 GO TO 0000SELECTIONQUIT
              WHEN OTHER PERFORM 0000SELECTIONCONTACTSERROR
            END-EVALUATE
          END-PERFORM.
@@ -251,61 +421,391 @@
          DISPLAY "!ERROR WRONG INPUT!".
          GO TO 0000SELECTIONACCOUNT.
 
-       0000SELECTIONADD.
-         MOVE 0 TO USER-SELECTION.
+       0000CREATENEWACCOUNT.
+         DISPLAY " ".
+         DISPLAY "Enter ACCOUNT NAME:".
+         ACCEPT WS-ACCOUNTNAME.
+
+         ACCEPT CURRENTDATE FROM DATE yyyymmdd.
+         ACCEPT CURRENTTIME FROM TIME.
+         MOVE DATEANDTIME TO KEY1DATE.
+         MOVE WS-SELECTEDACCOUNT TO KEY2ACCOUNT.
+         MOVE WS-ACCOUNTNAME TO ACCOUNTNAME.
+         MOVE "OPENING BALANCE" TO TRANSACTIONDESCRIPTION.
+         MOVE 0 TO TRANSACTIONAMMOUNT.
+
          OPEN I-O INFILE.
+           WRITE INFILEFD
+             INVALID KEY DISPLAY
+               "!ERROR RECORD ALREADY EXIST!"
+             NOT INVALID KEY DISPLAY
+               "Account Created."
+           END-WRITE.
+         CLOSE INFILE.
+
+         MOVE WS-SELECTEDACCOUNT TO KEY1TOTAL.
+         MOVE "SEK" TO KEY1TOTALCURRENCY.
+         MOVE ZERO TO KEY1TOTALTOTAL.
+         OPEN I-O INFILETOTAL.
+           WRITE INFILETOTALFD
+             INVALID KEY DISPLAY "!ERROR CREATING TOTAL RECORD!"
+           END-WRITE.
+         CLOSE INFILETOTAL.
+
+         MOVE WS-SELECTEDACCOUNT TO WS-KEY2ACCOUNT.
+         MOVE "Y" TO WS-ACCOUNTFOUND.
+
+       0000SELECTIONEXPORT.
+         DISPLAY " ".
+         OPEN OUTPUT INFILE-STATEMENT.
+         STRING
+           "KEY1DATE,KEY2ACCOUNT,ACCOUNTNAME,TRANSACTIONDESCRIPTION,"
+           DELIMITED BY SIZE
+           "TRANSACTIONAMMOUNT" DELIMITED BY SIZE
+           INTO STATEMENTLINE
+         END-STRING.
+         WRITE STATEMENTLINE.
+
+         OPEN INPUT INFILE.
+         MOVE WS-SELECTEDACCOUNT TO KEY2ACCOUNT.
+         START INFILE KEY IS = KEY2ACCOUNT
+           INVALID KEY MOVE 1 TO WS-ENDOFFILE
+         END-START.
          PERFORM UNTIL WS-ENDOFFILE = 1
-           READ INFILE INTO WS-INFILEFD
+           READ INFILE NEXT RECORD INTO WS-INFILEFD
              AT END MOVE 1 TO WS-ENDOFFILE
-           END-READ    
+             NOT AT END
+               IF WS-KEY2ACCOUNT NOT = WS-SELECTEDACCOUNT
+                 MOVE 1 TO WS-ENDOFFILE
+               ELSE
+                 PERFORM 0000CHECKFILTERMATCH
+                 IF WS-DESC-MATCHED
+                   PERFORM 0000WRITESTATEMENTLINE
+                 END-IF
+               END-IF
+           END-READ
          END-PERFORM.
          CLOSE INFILE.
-         OPEN I-O INFILETOTAL.
-         PERFORM UNTIL WS-ENDOFFILE = 1
+         MOVE 0 TO WS-ENDOFFILE.
+
+         CLOSE INFILE-STATEMENT.
+         DISPLAY "Statement exported to cob-simplesilver01statement.csv".
+
+       0000WRITESTATEMENTLINE.
+         MOVE WS-TRANSACTIONAMMOUNT TO WS-AMOUNTEDIT.
+         MOVE WS-ACCOUNTNAME TO WS-CSVACCOUNTNAME.
+         INSPECT WS-CSVACCOUNTNAME REPLACING ALL "," BY ";".
+         MOVE WS-TRANSACTIONDESCRIPTION TO WS-CSVDESCRIPTION.
+         INSPECT WS-CSVDESCRIPTION REPLACING ALL "," BY ";".
+         STRING
+           WS-KEY1DATE DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-KEY2ACCOUNT DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSVACCOUNTNAME) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSVDESCRIPTION) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-AMOUNTEDIT DELIMITED BY SIZE
+           INTO STATEMENTLINE
+         END-STRING.
+         WRITE STATEMENTLINE.
+
+       0000CHECKFILTERMATCH.
+         MOVE "N" TO WS-MATCHFOUND.
+         IF WS-KEY1DATE NOT < WS-FILTERFROMDATE
+             AND WS-KEY1DATE NOT > WS-FILTERTODATE
+           IF WS-FILTERDESC = SPACES
+             MOVE "Y" TO WS-MATCHFOUND
+           ELSE
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTERDESC))
+               TO WS-SEARCHLEN
+             PERFORM VARYING WS-SUBIDX FROM 1 BY 1
+               UNTIL WS-SUBIDX > (41 - WS-SEARCHLEN) OR WS-DESC-MATCHED
+               IF WS-TRANSACTIONDESCRIPTION(WS-SUBIDX:WS-SEARCHLEN)
+                   = WS-FILTERDESC(1:WS-SEARCHLEN)
+                 MOVE "Y" TO WS-MATCHFOUND
+               END-IF
+             END-PERFORM
+           END-IF
+         END-IF.
+
+       0000SELECTIONRECONCILE.
+         MOVE 0 TO USER-SELECTION.
+         MOVE ZERO TO WS-RECONCILETOTAL.
+
+         OPEN INPUT INFILE.
+           MOVE WS-SELECTEDACCOUNT TO KEY2ACCOUNT.
+           START INFILE KEY IS = KEY2ACCOUNT
+             INVALID KEY MOVE 1 TO WS-ENDOFFILE
+           END-START.
+           PERFORM UNTIL WS-ENDOFFILE = 1
+             READ INFILE NEXT RECORD INTO WS-INFILEFD
+               AT END MOVE 1 TO WS-ENDOFFILE
+               NOT AT END
+                 IF WS-KEY2ACCOUNT NOT = WS-SELECTEDACCOUNT
+                   MOVE 1 TO WS-ENDOFFILE
+                 ELSE
+                   ADD WS-TRANSACTIONAMMOUNT TO WS-RECONCILETOTAL
+                 END-IF
+             END-READ
+           END-PERFORM.
+         CLOSE INFILE.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         MOVE "N" TO WS-TOTALFOUND.
+         OPEN INPUT INFILETOTAL.
+           MOVE WS-SELECTEDACCOUNT TO KEY1TOTAL.
            READ INFILETOTAL INTO WS-INFILETOTALFD
-             AT END MOVE 1 TO WS-ENDOFFILE
-           END-READ    
+             KEY IS KEY1TOTAL
+             INVALID KEY DISPLAY "!ERROR TOTAL RECORD DOSE NOT EXIST!"
+             NOT INVALID KEY MOVE "Y" TO WS-TOTALFOUND
+           END-READ.
+         CLOSE INFILETOTAL.
+
+         IF NOT WS-TOTAL-EXISTS
+           GO TO 0000SELECTIONACCOUNT
+         END-IF.
+
+         MOVE WS-RECONCILETOTAL TO WS-RECONCILEDISPLAY.
+         MOVE WS-KEY1TOTALTOTAL TO WS-STOREDTOTALDISPLAY.
+         DISPLAY " ".
+         DISPLAY "Sum of transactions : " WS-RECONCILEDISPLAY.
+         DISPLAY "Stored account total: " WS-STOREDTOTALDISPLAY.
+         IF WS-RECONCILETOTAL = WS-KEY1TOTALTOTAL
+           DISPLAY "Reconciliation OK - totals match."
+         ELSE
+           DISPLAY "!RECONCILIATION MISMATCH!"
+         END-IF.
+
+         PERFORM 0000SELECTIONACCOUNT.
+
+       0000SELECTIONINTEREST.
+         MOVE 0 TO USER-SELECTION.
+         DISPLAY " ".
+
+         MOVE "N" TO WS-AMOUNTVALIDFLAG.
+         PERFORM UNTIL WS-AMOUNT-VALID
+           DISPLAY "Enter INTEREST RATE PERCENT (annual):"
+           MOVE SPACES TO WS-AMOUNTTEXT
+           ACCEPT WS-AMOUNTTEXT
+           PERFORM 0000VALIDATEAMOUNT
+           IF WS-AMOUNT-VALID
+             IF WS-AMOUNTPARSED < -999.99 OR WS-AMOUNTPARSED > 999.99
+               DISPLAY "!ERROR RATE OUT OF RANGE (MAX 999.99)!"
+               MOVE "N" TO WS-AMOUNTVALIDFLAG
+             END-IF
+           ELSE
+             DISPLAY "!ERROR RATE MUST BE NUMERIC!"
+           END-IF
+         END-PERFORM.
+         MOVE WS-AMOUNTPARSED TO WS-INTERESTRATE.
+
+         MOVE "N" TO WS-AMOUNTVALIDFLAG.
+         PERFORM UNTIL WS-AMOUNT-VALID
+           DISPLAY "Enter INTEREST PERIOD IN MONTHS:"
+           MOVE SPACES TO WS-AMOUNTTEXT
+           ACCEPT WS-AMOUNTTEXT
+           PERFORM 0000VALIDATEAMOUNT
+           IF WS-AMOUNT-VALID
+             IF WS-AMOUNTPARSED < -999.99 OR WS-AMOUNTPARSED > 999.99
+               DISPLAY "!ERROR PERIOD OUT OF RANGE (MAX 999.99)!"
+               MOVE "N" TO WS-AMOUNTVALIDFLAG
+             END-IF
+           ELSE
+             DISPLAY "!ERROR PERIOD MUST BE NUMERIC!"
+           END-IF
+         END-PERFORM.
+         MOVE WS-AMOUNTPARSED TO WS-INTERESTPERIOD.
+
+         MOVE "N" TO WS-TOTALFOUND.
+         OPEN INPUT INFILETOTAL.
+           MOVE WS-SELECTEDACCOUNT TO KEY1TOTAL.
+           READ INFILETOTAL INTO WS-INFILETOTALFD
+             KEY IS KEY1TOTAL
+             INVALID KEY DISPLAY "!ERROR TOTAL RECORD DOSE NOT EXIST!"
+             NOT INVALID KEY MOVE "Y" TO WS-TOTALFOUND
+           END-READ.
+         CLOSE INFILETOTAL.
+
+         IF NOT WS-TOTAL-EXISTS
+           GO TO 0000SELECTIONACCOUNT
+         END-IF.
+
+         COMPUTE WS-INTERESTAMOUNT ROUNDED =
+           WS-KEY1TOTALTOTAL * (WS-INTERESTRATE / 1200)
+             * WS-INTERESTPERIOD.
+
+         MOVE WS-INTERESTAMOUNT TO WS-INTERESTDISPLAY.
+         DISPLAY "Interest to post: " WS-INTERESTDISPLAY.
+
+         ACCEPT CURRENTDATE FROM DATE yyyymmdd.
+         ACCEPT CURRENTTIME FROM TIME.
+         MOVE DATEANDTIME TO WS-KEY1DATE.
+         MOVE WS-SELECTEDACCOUNT TO WS-KEY2ACCOUNT.
+         MOVE "INTEREST" TO WS-TRANSACTIONDESCRIPTION.
+         MOVE WS-INTERESTAMOUNT TO WS-TRANSACTIONAMMOUNT.
+
+         PERFORM 0000POSTTRANSACTION.
+
+         PERFORM 0000SELECTIONACCOUNT.
+
+       0000VALIDATEDESCRIPTION.
+         MOVE "N" TO WS-DESCVALIDFLAG.
+         IF FUNCTION TRIM(WS-TRANSACTIONDESCRIPTION) NOT = SPACES
+           MOVE "Y" TO WS-DESCVALIDFLAG
+         END-IF.
+
+       0000VALIDATEAMOUNT.
+         MOVE "N" TO WS-AMOUNTVALIDFLAG.
+         MOVE "N" TO WS-BADCHARFOUND.
+         MOVE ZERO TO WS-DIGITCOUNT.
+         MOVE ZERO TO WS-DECIMALCOUNT.
+         PERFORM VARYING WS-SCANIDX FROM 1 BY 1 UNTIL WS-SCANIDX > 12
+           MOVE WS-AMOUNTTEXT(WS-SCANIDX:1) TO WS-SCANCHAR
+           EVALUATE TRUE
+             WHEN WS-SCANCHAR = SPACE
+               CONTINUE
+             WHEN WS-SCANCHAR >= "0" AND WS-SCANCHAR <= "9"
+               ADD 1 TO WS-DIGITCOUNT
+             WHEN WS-SCANCHAR = "."
+               ADD 1 TO WS-DECIMALCOUNT
+             WHEN WS-SCANCHAR = "-" AND WS-SCANIDX = 1
+               CONTINUE
+             WHEN OTHER
+               MOVE "Y" TO WS-BADCHARFOUND
+           END-EVALUATE
          END-PERFORM.
+         IF WS-DIGITCOUNT > 0 AND WS-DECIMALCOUNT NOT > 1
+             AND WS-BADCHARFOUND = "N"
+           MOVE "Y" TO WS-AMOUNTVALIDFLAG
+           COMPUTE WS-AMOUNTPARSED =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-AMOUNTTEXT))
+         END-IF.
+
+       0000WRITEAUDITLOG.
+         OPEN EXTEND INFILE-AUDIT.
+         IF WS-AUDITFSTAT = "35"
+           OPEN OUTPUT INFILE-AUDIT
+           STRING
+             "KEY1DATE,KEY2ACCOUNT,OLDDESCRIPTION,OLDAMMOUNT,ACTION,"
+             DELIMITED BY SIZE
+             "TIMESTAMP" DELIMITED BY SIZE
+             INTO AUDITLINE
+           END-STRING
+           WRITE AUDITLINE
+         END-IF.
+
+         ACCEPT CURRENTDATE FROM DATE yyyymmdd.
+         ACCEPT CURRENTTIME FROM TIME.
+         MOVE DATEANDTIME TO WS-AUDITTIMESTAMP.
+         MOVE WS-OLDAMOUNT TO WS-AUDITAMOUNTEDIT.
+         MOVE WS-OLDDESCRIPTION TO WS-CSVDESCRIPTION.
+         INSPECT WS-CSVDESCRIPTION REPLACING ALL "," BY ";".
+
+         STRING
+           WS-KEY1DATE DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-KEY2ACCOUNT DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSVDESCRIPTION) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-AUDITAMOUNTEDIT DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-AUDITACTION DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-AUDITTIMESTAMP DELIMITED BY SIZE
+           INTO AUDITLINE
+         END-STRING.
+         WRITE AUDITLINE.
+         CLOSE INFILE-AUDIT.
+
+       0000SELECTIONADD.
+         MOVE 0 TO USER-SELECTION.
+
+         OPEN I-O INFILETOTAL.
+           MOVE WS-SELECTEDACCOUNT TO KEY1TOTAL.
+           READ INFILETOTAL INTO WS-INFILETOTALFD
+             KEY IS KEY1TOTAL
+             INVALID KEY
+               MOVE WS-SELECTEDACCOUNT TO KEY1TOTAL
+               MOVE "SEK" TO KEY1TOTALCURRENCY
+               MOVE ZERO TO KEY1TOTALTOTAL
+               WRITE INFILETOTALFD
+                 INVALID KEY DISPLAY "!ERROR CREATING TOTAL RECORD!"
+               END-WRITE
+               MOVE WS-SELECTEDACCOUNT TO WS-KEY1TOTAL
+               MOVE "SEK" TO WS-KEY1TOTALCURRENCY
+               MOVE ZERO TO WS-KEY1TOTALTOTAL
+           END-READ.
          CLOSE INFILETOTAL.
+
          ACCEPT CURRENTDATE FROM DATE yyyymmdd.
          ACCEPT CURRENTTIME FROM TIME.
          MOVE DATEANDTIME TO WS-KEY1DATE.
+         MOVE WS-SELECTEDACCOUNT TO WS-KEY2ACCOUNT.
          DISPLAY " ".
-         DISPLAY "Enter TRANSACTION DESCRIPTION:".
-         ACCEPT WS-TRANSACTIONDESCRIPTION.
-         DISPLAY "Enter TRANSACTION AMMOUNT:".
-         ACCEPT WS-TRANSACTIONAMMOUNT.
+         MOVE "N" TO WS-DESCVALIDFLAG.
+         PERFORM UNTIL WS-DESC-VALID
+           DISPLAY "Enter TRANSACTION DESCRIPTION:"
+           ACCEPT WS-TRANSACTIONDESCRIPTION
+           PERFORM 0000VALIDATEDESCRIPTION
+           IF NOT WS-DESC-VALID
+             DISPLAY "!ERROR DESCRIPTION CANNOT BE BLANK!"
+           END-IF
+         END-PERFORM.
+
+         MOVE "N" TO WS-AMOUNTVALIDFLAG.
+         PERFORM UNTIL WS-AMOUNT-VALID
+           DISPLAY "Enter TRANSACTION AMMOUNT:"
+           MOVE SPACES TO WS-AMOUNTTEXT
+           ACCEPT WS-AMOUNTTEXT
+           PERFORM 0000VALIDATEAMOUNT
+           IF NOT WS-AMOUNT-VALID
+             DISPLAY "!ERROR AMMOUNT MUST BE NUMERIC!"
+           END-IF
+         END-PERFORM.
+         MOVE WS-AMOUNTPARSED TO WS-TRANSACTIONAMMOUNT.
+
+         PERFORM 0000POSTTRANSACTION.
+
+         PERFORM 0000SELECTIONACCOUNT.
 
+       0000POSTTRANSACTION.
          MOVE WS-TRANSACTIONDESCRIPTION TO TRANSACTIONDESCRIPTION.
          MOVE WS-TRANSACTIONAMMOUNT TO TRANSACTIONAMMOUNT.
+         MOVE WS-ACCOUNTNAME TO ACCOUNTNAME.
 
          MOVE WS-KEY1DATE TO KEY1DATE.
          MOVE WS-KEY2ACCOUNT TO KEY2ACCOUNT.
 
-
-         COMPUTE KEY1TOTALTOTAL = 
-                 WS-KEY1TOTALTOTAL + WS-TRANSACTIONAMMOUNT.
-
          OPEN I-O INFILE.
            WRITE INFILEFD
              INVALID KEY DISPLAY
                "!ERROR RECORD ALREADY EXIST!"
-             NOT INVALID KEY DISPLAY 
+             NOT INVALID KEY DISPLAY
                "Item Added."
            END-WRITE.
          CLOSE INFILE.
 
          OPEN I-O INFILETOTAL.
+           MOVE WS-SELECTEDACCOUNT TO KEY1TOTAL.
+           READ INFILETOTAL INTO WS-INFILETOTALFD
+             KEY IS KEY1TOTAL
+             INVALID KEY DISPLAY "!ERROR TOTAL RECORD DOSE NOT EXIST!"
+           END-READ.
+
+           COMPUTE KEY1TOTALTOTAL =
+                   WS-KEY1TOTALTOTAL + WS-TRANSACTIONAMMOUNT.
+
            REWRITE INFILETOTALFD
              INVALID KEY DISPLAY
                "!ERROR RECORD ALREADY EXIST!"
-             NOT INVALID KEY DISPLAY 
+             NOT INVALID KEY DISPLAY
                "Item Added."
            END-REWRITE.
          CLOSE INFILETOTAL.
 
-         PERFORM 0000SELECTIONACCOUNT.
-
        0000SELECTIONEDIT.
          MOVE 0 TO USER-SELECTION.
 
@@ -324,9 +824,13 @@
            END-READ.
          CLOSE INFILE.
 
+         MOVE WS-TRANSACTIONAMMOUNT TO WS-OLDAMOUNT.
+         MOVE WS-TRANSACTIONDESCRIPTION TO WS-OLDDESCRIPTION.
+
          OPEN I-O INFILETOTAL.
+           MOVE WS-KEY2ACCOUNT TO KEY1TOTAL.
            READ INFILETOTAL INTO WS-INFILETOTALFD
-
+             KEY IS KEY1TOTAL
              INVALID KEY
                DISPLAY "!ERROR DOSE NOT EXIST!"
                PERFORM 0000SELECTIONEDITERROR2
@@ -358,20 +862,37 @@
 
          0000SELECTIONEDITDESCRIPTION.
            DISPLAY " ".
-           DISPLAY "New DESCRIPTION:"
-           ACCEPT WS-TRANSACTIONDESCRIPTION.
+           MOVE "N" TO WS-DESCVALIDFLAG.
+           PERFORM UNTIL WS-DESC-VALID
+             DISPLAY "New DESCRIPTION:"
+             ACCEPT WS-TRANSACTIONDESCRIPTION
+             PERFORM 0000VALIDATEDESCRIPTION
+             IF NOT WS-DESC-VALID
+               DISPLAY "!ERROR DESCRIPTION CANNOT BE BLANK!"
+             END-IF
+           END-PERFORM.
            GO TO 0000CONTINUEEDIT.
 
          0000SELECTIONEDITTRANSACTION.
            DISPLAY " ".
-           COMPUTE 
-             KEY1TOTALTOTAL = WS-KEY1TOTALTOTAL - WS-TRANSACTIONAMMOUNT.
-           DISPLAY "New AMMOUNT:"
-           ACCEPT WS-TRANSACTIONAMMOUNT.
+           MOVE "N" TO WS-AMOUNTVALIDFLAG.
+           PERFORM UNTIL WS-AMOUNT-VALID
+             DISPLAY "New AMMOUNT:"
+             MOVE SPACES TO WS-AMOUNTTEXT
+             ACCEPT WS-AMOUNTTEXT
+             PERFORM 0000VALIDATEAMOUNT
+             IF NOT WS-AMOUNT-VALID
+               DISPLAY "!ERROR AMMOUNT MUST BE NUMERIC!"
+             END-IF
+           END-PERFORM.
+           MOVE WS-AMOUNTPARSED TO WS-TRANSACTIONAMMOUNT.
            GO TO 0000CONTINUEEDIT.
 
          0000CONTINUEEDIT.
 
+         MOVE "EDIT" TO WS-AUDITACTION.
+         PERFORM 0000WRITEAUDITLOG.
+
          OPEN I-O INFILE.
            MOVE WS-KEY1DATE TO KEY1DATE.
            MOVE WS-KEY2ACCOUNT TO KEY2ACCOUNT.
@@ -386,10 +907,15 @@
          CLOSE INFILE.
 
          OPEN I-O INFILETOTAL.
+           MOVE WS-KEY2ACCOUNT TO KEY1TOTAL.
+           READ INFILETOTAL INTO WS-INFILETOTALFD
+             KEY IS KEY1TOTAL
+             INVALID KEY DISPLAY "!ERROR TOTAL RECORD DOSE NOT EXIST!"
+           END-READ.
 
-
-           COMPUTE 
-             KEY1TOTALTOTAL = WS-KEY1TOTALTOTAL + WS-TRANSACTIONAMMOUNT.
+           COMPUTE
+             KEY1TOTALTOTAL = WS-KEY1TOTALTOTAL
+                             - WS-OLDAMOUNT + WS-TRANSACTIONAMMOUNT.
 
            REWRITE INFILETOTALFD
              INVALID KEY DISPLAY"!ERROR CONTACT DOSE NOT EXIST!"
@@ -431,9 +957,13 @@
          CLOSE INFILE.
 
 
+         MOVE WS-TRANSACTIONAMMOUNT TO WS-OLDAMOUNT.
+         MOVE WS-TRANSACTIONDESCRIPTION TO WS-OLDDESCRIPTION.
+
          OPEN I-O INFILETOTAL.
+           MOVE WS-KEY2ACCOUNT TO KEY1TOTAL.
            READ INFILETOTAL INTO WS-INFILETOTALFD
-
+             KEY IS KEY1TOTAL
              INVALID KEY
                DISPLAY "!ERROR DOSE NOT EXIST!"
                PERFORM 0000SELECTIONEDITERROR2
@@ -457,6 +987,9 @@
 
          0000CONTINUEDELETE.
 
+         MOVE "DELETE" TO WS-AUDITACTION.
+         PERFORM 0000WRITEAUDITLOG.
+
          OPEN I-O INFILE.
          DELETE INFILE
            INVALID KEY DISPLAY "!ERROR CONTACT DOSE NOT EXIST!"
@@ -465,10 +998,14 @@
          CLOSE INFILE.
 
          OPEN I-O INFILETOTAL.
+           MOVE WS-KEY2ACCOUNT TO KEY1TOTAL.
+           READ INFILETOTAL INTO WS-INFILETOTALFD
+             KEY IS KEY1TOTAL
+             INVALID KEY DISPLAY "!ERROR TOTAL RECORD DOSE NOT EXIST!"
+           END-READ.
 
-
-           COMPUTE 
-             KEY1TOTALTOTAL = WS-KEY1TOTALTOTAL - WS-TRANSACTIONAMMOUNT.
+           COMPUTE
+             KEY1TOTALTOTAL = WS-KEY1TOTALTOTAL - WS-OLDAMOUNT.
 
            REWRITE INFILETOTALFD
              INVALID KEY DISPLAY"!ERROR CONTACT DOSE NOT EXIST!"
@@ -511,6 +1048,75 @@
 
        0000CONTINUEDELETEALL.
 
+         ACCEPT CURRENTDATE FROM DATE yyyymmdd.
+         ACCEPT CURRENTTIME FROM TIME.
+         MOVE DATEANDTIME TO WS-BACKUPTIMESTAMP.
+         STRING "cob-simplesilver01.dat." WS-BACKUPTIMESTAMP
+           DELIMITED BY SIZE
+           INTO WS-BACKUPFILENAME1
+         END-STRING.
+         STRING "cob-simplesilver01total.dat." WS-BACKUPTIMESTAMP
+           DELIMITED BY SIZE
+           INTO WS-BACKUPFILENAME2
+         END-STRING.
+
+         MOVE "Y" TO WS-BACKUPOK.
+
+         OPEN OUTPUT INFILE-BACKUP.
+         IF WS-BACKUPFSTAT1 NOT = "00"
+           DISPLAY "!ERROR OPENING BACKUP FILE!"
+           MOVE "N" TO WS-BACKUPOK
+         END-IF.
+         OPEN INPUT INFILE.
+         MOVE 0 TO WS-ENDOFFILE.
+         PERFORM UNTIL WS-ENDOFFILE = 1
+           READ INFILE NEXT RECORD INTO WS-INFILEFD
+             AT END MOVE 1 TO WS-ENDOFFILE
+             NOT AT END
+               MOVE WS-INFILEFD TO BACKUPLINE
+               WRITE BACKUPLINE
+               IF WS-BACKUPFSTAT1 NOT = "00"
+                 DISPLAY "!ERROR WRITING BACKUP FILE!"
+                 MOVE "N" TO WS-BACKUPOK
+                 MOVE 1 TO WS-ENDOFFILE
+               END-IF
+           END-READ
+         END-PERFORM.
+         CLOSE INFILE.
+         CLOSE INFILE-BACKUP.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         OPEN OUTPUT INFILETOTAL-BACKUP.
+         IF WS-BACKUPFSTAT2 NOT = "00"
+           DISPLAY "!ERROR OPENING TOTAL BACKUP FILE!"
+           MOVE "N" TO WS-BACKUPOK
+         END-IF.
+         OPEN INPUT INFILETOTAL.
+         PERFORM UNTIL WS-ENDOFFILE = 1
+           READ INFILETOTAL NEXT RECORD INTO WS-INFILETOTALFD
+             AT END MOVE 1 TO WS-ENDOFFILE
+             NOT AT END
+               MOVE WS-INFILETOTALFD TO BACKUPTOTALLINE
+               WRITE BACKUPTOTALLINE
+               IF WS-BACKUPFSTAT2 NOT = "00"
+                 DISPLAY "!ERROR WRITING TOTAL BACKUP FILE!"
+                 MOVE "N" TO WS-BACKUPOK
+                 MOVE 1 TO WS-ENDOFFILE
+               END-IF
+           END-READ
+         END-PERFORM.
+         CLOSE INFILETOTAL.
+         CLOSE INFILETOTAL-BACKUP.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         IF NOT WS-BACKUP-SUCCESSFUL
+           DISPLAY "!ERROR BACKUP FAILED - DATABASE NOT DELETED!"
+           GO TO 0000SELECTIONSTART
+         END-IF.
+
+         DISPLAY "Backup written to " WS-BACKUPFILENAME1.
+         DISPLAY "Backup written to " WS-BACKUPFILENAME2.
+
          DELETE FILE
            INFILE
          END-DELETE.
@@ -555,26 +1161,26 @@
        0000SELECTIONCHANGECURRENCY.
          MOVE 0 TO USER-SELECTION.
 
-         OPEN INPUT INFILETOTAL.
-         PERFORM UNTIL WS-ENDOFFILE = 1
+         DISPLAY " ".
+         DISPLAY "Enter ACCOUNT NUMBER:".
+         ACCEPT WS-CURRENCYACCOUNT.
+
+         OPEN I-O INFILETOTAL.
+           MOVE WS-CURRENCYACCOUNT TO KEY1TOTAL.
            READ INFILETOTAL INTO WS-INFILETOTALFD
              KEY IS KEY1TOTAL
-             AT END MOVE 1 TO WS-ENDOFFILE
-     
-           END-READ    
-         END-PERFORM.
-         CLOSE INFILETOTAL.
-         MOVE 0 TO WS-ENDOFFILE.
+             INVALID KEY
+               DISPLAY "!ERROR ACCOUNT TOTAL DOSE NOT EXIST!"
+               CLOSE INFILETOTAL
+               GO TO 0000SELECTIONSTART
+           END-READ.
 
-         DISPLAY " ".
-         DISPLAY "New Currency:".
-         ACCEPT WS-KEY1TOTALCURRENCY.
+           DISPLAY "New Currency:".
+           ACCEPT WS-KEY1TOTALCURRENCY.
 
-         MOVE WS-KEY1TOTALCURRENCY TO KEY1TOTALCURRENCY.
+           MOVE WS-KEY1TOTALCURRENCY TO KEY1TOTALCURRENCY.
 
-         OPEN I-O INFILETOTAL
            REWRITE INFILETOTALFD
-
              INVALID KEY DISPLAY"!ERROR!"
              NOT INVALID KEY DISPLAY "Currency Changed."
            END-REWRITE.
